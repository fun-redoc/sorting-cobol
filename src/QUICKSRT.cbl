@@ -15,44 +15,76 @@
        working-storage section.
       *  stack has to be 4 times log2(len) big i think worst case
       * .                4 pushes each of the log2(len) branches
-       replace ==:maxlen:== by ==3==
-               ==:maxoccurs:== by ==999==
-               ==:maxsstackoccurs:== by ==40==.
+      *> :maxsstackoccurs: has to stay at least 4*log2(:maxoccurs:) (the
+      *> stack-size check below enforces this at run time) - 64 covers
+      *> the current 50000-row :maxoccurs: (4*log2(50000) =~ 62.4) with
+      *> the same kind of small margin the original 40 gave the old
+      *> 999-row ceiling (4*log2(999) =~ 39.8). Raise both together if
+      *> :maxoccurs: grows again.
+       replace ==:maxlen:== by ==5==
+               ==:maxoccurs:== by ==50000==
+               ==:maxsstackoccurs:== by ==64==
+               ==:paylen:== by ==20==
+      *> :keypic: is the sort key's PICTURE clause - 9(:maxlen:) for a
+      *> numeric key (the default) or x(:maxlen:) for an alphanumeric
+      *> one. The comparisons and MOVEs below never inspect the key's
+      *> type, so relinking this program with :keypic: set to an x(n)
+      *> picture is all it takes to sort alphanumeric business keys.
+               ==:keypic:== by ==9(5)==.
        01 qsort-section.
-         10 swap pic 9(:maxlen:).
          10 idx pic 9(:maxlen:).
-         10 ridx pic 9(:maxlen:).
-         10 lidx pic 9(:maxlen:).
-         10 pivot  pic 9(:maxlen:).
+         10 wpos pic 9(:maxlen:).
+         10 lowcount pic 9(:maxlen:).
+         10 pivot.
+            copy RSHCPY1E replacing ==:elem:== by ==pivot==
+                                    ==:elem-maxlen:== by ==:maxlen:==
+                                    ==:elem-paylen:== by ==:paylen:==
+                                    ==:elem-keypic:== by ==:keypic:==.
          10 endi pic 9(:maxlen:).
          10 begi pic 9(:maxlen:).
-         10 pivoti pic 9(:maxlen:).
+         10 midi pic 9(:maxlen:).
+         10 medi pic 9(:maxlen:).
+         10 midcount pic 9(:maxlen:).
+         10 lowend pic 9(:maxlen:).
+         10 highbeg pic 9(:maxlen:).
          10 stackp pic 9(:maxlen:).
          10 maxstackp pic 9(:maxlen:) value 0.
          10 maxstacklen pic 9(:maxlen:).
          10 required-stack-len pic 9(:maxlen:).
          10 stack-group.
             15 stack pic 9(:maxlen:) occurs :maxsstackoccurs: times.
+      *> scratch table for the stable partition below - same shape and
+      *> capacity as the caller's dta table.
+       copy RSHCPY1 replacing ==:struct:== by ==qs-scratch==
+                              ==:struct-maxlen:== by ==:maxlen:==
+                              ==:struct-maxoccurs:== by ==:maxoccurs:==
+                              ==:struct-paylen:== by ==:paylen:==
+                              ==:struct-keypic:== by ==:keypic:==.
        linkage section.
        copy RSHCPY1 replacing ==:struct:== by ==dta==
                               ==:struct-maxlen:== by ==:maxlen:==
-                              ==:struct-maxoccurs:== by ==:maxoccurs:==.
-       procedure division using dta.
+                              ==:struct-maxoccurs:== by ==:maxoccurs:==
+                              ==:struct-paylen:== by ==:paylen:==
+                              ==:struct-keypic:== by ==:keypic:==.
+       copy RSHCPY2 replacing ==:order:== by ==sort-order==.
+       procedure division using dta, sort-order.
        main section.
            display "hello in qsort"
-           *> check ranges
-           if dta-len > :maxoccurs:
+           *> check ranges against the table's own run-time capacity
+           *> (dta-maxocc), not a literal, so a caller that lowers or
+           *> raises dta-maxocc via RSHCPY1 is honoured here too.
+           if dta-len > dta-maxocc
            then
               display "to long array to sort."
               move 16 to return-code
               goback
            end-if.
-           if length of dta-elem > :maxoccurs:
-           then
-              display "to big array to sort"
-              move 16 to return-code
-              goback
-           end-if.
+
+      *> qs-scratch is purely an internal scratch copy of the caller's
+      *> table, sized to this run the same way dta/aux-dta are - its
+      *> OCCURS depends on qs-scratch-len, so it has to be kept
+      *> current the same as every other RSHCPY1 instantiation.
+           move dta-len to qs-scratch-len.
            compute maxstacklen = length of stack-group
                                / length of  stack
            if 4 * ((function log(dta-len)) /
@@ -89,50 +121,110 @@
               perform dec-stackp
               move stack(stackp) to begi
 
-              *> move elements smaller than pivot to the left
-              *>               bigger  than pivot to the right
-              compute pivoti = endi
-              move dta-elem(pivoti) to pivot
+              *> median-of-three pivot selection: sampling begi, the
+              *> midpoint and endi and taking their median keeps the
+              *> split roughly even on data that is already sorted or
+              *> reverse-sorted (a lone endi pivot degrades to O(n*n)
+              *> on that kind of daily extract). medi just names which
+              *> of the three is used - no element is moved yet, so
+              *> the stable partition below is unaffected.
+              compute midi = (begi + endi) / 2
+              if dta-key(begi) <= dta-key(midi)
+                 if dta-key(midi) <= dta-key(endi)
+                    move midi to medi
+                 else
+                    if dta-key(begi) <= dta-key(endi)
+                       move endi to medi
+                    else
+                       move begi to medi
+                    end-if
+                 end-if
+              else
+                 if dta-key(begi) <= dta-key(endi)
+                    move begi to medi
+                 else
+                    if dta-key(midi) <= dta-key(endi)
+                       move endi to medi
+                    else
+                       move midi to medi
+                    end-if
+                 end-if
+              end-if
+              move dta-elem(medi) to pivot
+
+              *> three-way stable partition: every element (the
+              *> pivot's own slot included) is classified into "before
+              *> the pivot", "tied with the pivot" or "after the
+              *> pivot" via one left-to-right scan per group, each
+              *> preserving the elements' original relative order.
+              *> Unlike a plain two-way partition (which only sets the
+              *> single pivot slot aside), every element tied with the
+              *> pivot lands in the same group and is never recursed
+              *> into again, so runs with many duplicate keys stay
+              *> stable across recursive calls instead of being
+              *> reshuffled pass by pass.
+              move begi to wpos
+              perform varying idx from begi by 1 until idx > endi
+                 if (sort-order-ascending
+                       and dta-key(idx) < pivot-key) or
+                    (sort-order-descending
+                       and dta-key(idx) > pivot-key)
+                 then
+                    move dta-elem(idx) to qs-scratch-elem(wpos)
+                    add 1 to wpos
+                 end-if
+              end-perform
+              compute lowcount = wpos - begi
 
-              move begi to lidx
-              move endi to ridx
+              perform varying idx from begi by 1 until idx > endi
+                 if dta-key(idx) = pivot-key
+                 then
+                    move dta-elem(idx) to qs-scratch-elem(wpos)
+                    add 1 to wpos
+                 end-if
+              end-perform
+              compute midcount = wpos - begi - lowcount
 
-              perform test after varying lidx from begi by 1 
-                                 until lidx >= pivoti
-                 if dta-elem(lidx) > pivot
+              perform varying idx from begi by 1 until idx > endi
+                 if (sort-order-ascending
+                       and dta-key(idx) > pivot-key) or
+                    (sort-order-descending
+                       and dta-key(idx) < pivot-key)
                  then
-                    move dta-elem(lidx) to swap
-                    perform varying idx from lidx by 1
-                            until idx >= pivoti
-                       move dta-elem(idx + 1) to dta-elem(idx)
-                    end-perform
-                    move swap to dta-elem(pivoti)
-                    subtract 1 from pivoti
-                    subtract 1 from lidx
+                    move dta-elem(idx) to qs-scratch-elem(wpos)
+                    add 1 to wpos
                  end-if
               end-perform
 
+              perform varying idx from begi by 1 until idx > endi
+                 move qs-scratch-elem(idx) to dta-elem(idx)
+              end-perform
+              compute lowend = begi + lowcount - 1
+              compute highbeg = begi + lowcount + midcount
+
       d       display "------------------------------------"
       d       display "begi=" begi " endi=" endi
-      d       display "pivoti=" pivoti " pivot=" pivot
+      d       display "lowend=" lowend " highbeg=" highbeg
+      d                " pivot=" pivot
       d       perform varying idx from begi by 1 until idx > endi
       d          display "  dta-elem(" idx ") = " dta-elem(idx)
       d       end-perform
       d       display "------------------------------------"
 
-              *> push to stack left
-              if pivoti > begi
+              *> push to stack left - only the "before" group needs
+              *> another pass; the "tied" group is already in place.
+              if lowcount > 1
               then
                  move begi to stack(stackp)
                  perform inc-stackp
-                 compute stack(stackp) = (pivoti - 1)
+                 move lowend to stack(stackp)
                  perform inc-stackp
               end-if
 
               *> push to stack right
-              if pivoti < endi
+              if endi > highbeg
               then
-                 compute stack(stackp) = (pivoti + 1)
+                 move highbeg to stack(stackp)
                  perform inc-stackp
                  move endi to stack(stackp)
                  perform inc-stackp
