@@ -0,0 +1,185 @@
+      *>-----------------------------------------------------------------
+      * SRTRPT - reads the SRTLOG run log (written by SRTDRV) and
+      * reports QUICKSRT vs BUBLESRT elapsed time, run by run, plus an
+      * overall average per algorithm so the two can be trended and
+      * compared over time and data size.
+      *
+      * Takes no PARM - it simply reports on whatever SRTLOG holds.
+      *>-----------------------------------------------------------------
+       identification division.
+       program-id. srtrpt.
+       environment division.
+       input-output section.
+       file-control.
+           select srt-log-file assign to SRTLOG
+               organization is line sequential
+               file status is srt-log-status.
+           select srt-rpt-file assign to SRTRPTO
+               organization is line sequential.
+       data division.
+       replace ==:maxlen:== by ==5==.
+       file section.
+       fd  srt-log-file.
+       01  srt-log-rec.
+           copy RSHCPY3 replacing ==:logrec:== by ==srt-log-rec==
+                                  ==:logrec-maxlen:== by ==:maxlen:==.
+       fd  srt-rpt-file.
+       01  rpt-line pic x(80).
+       working-storage section.
+       01 srt-log-status pic x(02).
+           88 srt-log-ok value "00".
+           88 srt-log-not-found value "35".
+       01 log-eof-flag pic 9 binary value 0.
+           88 log-eof value 1.
+       01 k pic 9(02).
+       01 found-flag pic 9 binary value 0.
+           88 algo-found value 1.
+       01 algo-totals.
+          05 algo-stat occurs 4 times.
+             10 algo-stat-name    pic x(08).
+             10 algo-stat-count   pic 9(09).
+             10 algo-stat-elapsed pic 9(16).
+       01 run-count pic 9(09) value 0.
+       01 avg-elapsed pic 9(16).
+       01 rpt-date  pic x(08).
+       01 rpt-time  pic x(06).
+       procedure division.
+       0000-mainline section.
+           perform 1000-init-totals
+
+           open input srt-log-file
+           open output srt-rpt-file
+
+           move spaces to rpt-line
+           string "RUN DATE" delimited by size
+                  "  " delimited by size
+                  "TIME  " delimited by size
+                  "  " delimited by size
+                  "ALGORITHM" delimited by size
+                  "  " delimited by size
+                  "LENGTH" delimited by size
+                  "  " delimited by size
+                  "ELAPSED" delimited by size
+                  "  " delimited by size
+                  "SORTED" delimited by size
+                  into rpt-line
+           end-string
+           write rpt-line
+           move 0 to run-count
+
+      *> a missing SRTLOG (first run of this report, or the log has
+      *> been archived/rotated) is not an error - there just isn't a
+      *> detail loop to run. Skipping straight to the (zero-row)
+      *> summary here avoids the alternative of reading a file that
+      *> was never successfully opened, which never satisfies AT END
+      *> and spins forever.
+           if srt-log-not-found
+           then
+              display "SRTRPT: no SRTLOG found - nothing to report"
+              move spaces to rpt-line
+              string "NO RUNS LOGGED" delimited by size
+                 into rpt-line
+              end-string
+              write rpt-line
+           else
+              move 0 to log-eof-flag
+              perform test after until log-eof
+                 read srt-log-file
+                    at end
+                       set log-eof to true
+                    not at end
+                       add 1 to run-count
+                       perform 2000-write-detail-line
+                       perform 2500-accumulate
+                 end-read
+              end-perform
+           end-if
+
+           perform 3000-write-summary
+
+           if not srt-log-not-found
+           then
+              close srt-log-file
+           end-if
+           close srt-rpt-file
+           display "SRTRPT: reported on " run-count " run(s)"
+           move 0 to return-code
+           goback.
+
+       1000-init-totals section.
+           move "QUICKSRT" to algo-stat-name(1)
+           move "BUBLESRT" to algo-stat-name(2)
+           move "BOTH"     to algo-stat-name(3)
+           move "OTHER"    to algo-stat-name(4)
+           perform varying k from 1 by 1 until k > 4
+              move 0 to algo-stat-count(k)
+              move 0 to algo-stat-elapsed(k)
+           end-perform
+           continue.
+
+       2000-write-detail-line section.
+           move srt-log-rec-timestamp(1:8) to rpt-date
+           move srt-log-rec-timestamp(9:6) to rpt-time
+           move spaces to rpt-line
+           string rpt-date          delimited by size
+                  "  "              delimited by size
+                  rpt-time          delimited by size
+                  "  "              delimited by size
+                  srt-log-rec-algo  delimited by size
+                  "  "              delimited by size
+                  srt-log-rec-length delimited by size
+                  "  "              delimited by size
+                  srt-log-rec-elapsed delimited by size
+                  "  "              delimited by size
+                  srt-log-rec-sorted delimited by size
+                  into rpt-line
+           end-string
+           write rpt-line
+           continue.
+
+       2500-accumulate section.
+           move 0 to found-flag
+           perform varying k from 1 by 1 until k > 4
+              if algo-stat-name(k) = srt-log-rec-algo
+              then
+                 set algo-found to true
+                 exit perform
+              end-if
+           end-perform
+           if not algo-found
+           then
+              move 4 to k
+           end-if
+           add 1 to algo-stat-count(k)
+           add srt-log-rec-elapsed to algo-stat-elapsed(k)
+           continue.
+
+       3000-write-summary section.
+           move spaces to rpt-line
+           write rpt-line
+           move spaces to rpt-line
+           string "ALGORITHM" delimited by size
+                  "  "        delimited by size
+                  "RUNS"      delimited by size
+                  "  "        delimited by size
+                  "AVG ELAPSED" delimited by size
+                  into rpt-line
+           end-string
+           write rpt-line
+           perform varying k from 1 by 1 until k > 4
+              if algo-stat-count(k) > 0
+              then
+                 compute avg-elapsed =
+                    algo-stat-elapsed(k) / algo-stat-count(k)
+                 move spaces to rpt-line
+                 string algo-stat-name(k)    delimited by size
+                        "  "                 delimited by size
+                        algo-stat-count(k)   delimited by size
+                        "  "                 delimited by size
+                        avg-elapsed          delimited by size
+                        into rpt-line
+                 end-string
+                 write rpt-line
+              end-if
+           end-perform
+           continue.
