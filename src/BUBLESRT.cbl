@@ -2,24 +2,42 @@
        PROGRAM-ID. BUBLESRT.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       replace ==:maxlen:== by ==3==
-               ==:maxval:== by ==999==.
+       replace ==:maxlen:== by ==5==
+               ==:maxval:== by ==50000==
+               ==:paylen:== by ==20==
+      *> :keypic: is the sort key's PICTURE clause - 9(:maxlen:) for a
+      *> numeric key (the default) or x(:maxlen:) for an alphanumeric
+      *> one. The comparisons and MOVEs below never inspect the key's
+      *> type, so relinking this program with :keypic: set to an x(n)
+      *> picture is all it takes to sort alphanumeric business keys.
+               ==:keypic:== by ==9(5)==.
        01 i pic 9(:maxlen:).
        01 j pic 9(:maxlen:).
-       01 aux pic 9(3).
+       01 aux.
+          copy RSHCPY1E replacing ==:elem:== by ==aux==
+                                  ==:elem-maxlen:== by ==:maxlen:==
+                                  ==:elem-paylen:== by ==:paylen:==
+                                  ==:elem-keypic:== by ==:keypic:==.
        LINKAGE SECTION.
        copy RSHCPY1 replacing ==:struct:== by ==dta==
                               ==:struct-maxlen:== by ==:maxlen:==
-                              ==:struct-maxoccurs:== by ==:maxval:==.
-       PROCEDURE DIVISION using dta.
+                              ==:struct-maxoccurs:== by ==:maxval:==
+                              ==:struct-paylen:== by ==:paylen:==
+                              ==:struct-keypic:== by ==:keypic:==.
+       copy RSHCPY2 replacing ==:order:== by ==sort-order==.
+       PROCEDURE DIVISION using dta, sort-order.
            display "in bubble"
            *> perform buble sort
-           PERFORM test after VARYING j from dta-len by -1 
+           *> adjacent-swap ordering - equal keys never change their
+           *> relative order, so the sort is stable for duplicate keys,
+           *> ascending or descending.
+           PERFORM test after VARYING j from dta-len by -1
                               until j <= 1
-               perform test after varying i from 2 by 1 
+               perform test after varying i from 2 by 1
                                   until i >= dta-len
                  move dta-elem(i - 1) to aux
-                 if aux > dta-elem(i)
+                 if (sort-order-ascending and aux-key > dta-key(i)) or
+                    (sort-order-descending and aux-key < dta-key(i))
                  THEN
                     *> swap
                     move dta-elem(i) to dta-elem(i - 1)
