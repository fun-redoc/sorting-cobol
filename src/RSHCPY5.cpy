@@ -0,0 +1,32 @@
+      *>-----------------------------------------------------------------
+      * RSHCPY5 - self-describing work-file record for MERGESRT's run
+      *           files: a record is either a run-length header or one
+      *           sorted data element, distinguished by :wrec:-type, so
+      *           a work file can hold any number of variable-length
+      *           runs back to back without a separate run-count table.
+      *
+      * Layout is "H" + run-length, or "D" + one RSHCPY1E-shaped
+      * element, sharing the same body bytes via REDEFINES.
+      *
+      * Parameterised via REPLACE on:
+      *   :wrec:           - prefix used to build each field name (the
+      *                      01-level record itself is declared by the
+      *                      caller, e.g. the FD it is copied into)
+      *   :wrec-keypic:    - full PICTURE clause of the sort key (see
+      *                      RSHCPY1's :struct-keypic:) - must match
+      *                      the dta table MERGESRT sorts each run with
+      *   :wrec-paylen:    - PIC width of the payload carried with
+      *                      each element
+      *   :wrec-bodyfill:  - filler width that pads the header to the
+      *                      same length as an element (9 + this width
+      *                      must equal the key width plus :wrec-paylen:)
+      *>-----------------------------------------------------------------
+          05 :wrec:-type pic x(01).
+             88 :wrec:-is-header value "H".
+             88 :wrec:-is-data   value "D".
+          05 :wrec:-body.
+             10 :wrec:-run-length pic 9(09).
+             10 filler pic x(:wrec-bodyfill:).
+          05 :wrec:-elem redefines :wrec:-body.
+             10 :wrec:-elem-key     pic :wrec-keypic:.
+             10 :wrec:-elem-payload pic x(:wrec-paylen:).
