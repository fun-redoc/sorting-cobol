@@ -0,0 +1,13 @@
+      *>-----------------------------------------------------------------
+      * RSHCPY2 - sort-order selector, passed as a LINKAGE parameter to
+      *           BUBLESRT/QUICKSRT alongside the RSHCPY1 sort table so
+      *           a caller can request ascending or descending order
+      *           without a second copy of either routine.
+      *
+      * Parameterised via REPLACE on:
+      *   :order: - the group name to generate (e.g. sort-order)
+      *>-----------------------------------------------------------------
+       01 :order:.
+          05 :order:-flag pic x(01) value "A".
+             88 :order:-ascending  value "A".
+             88 :order:-descending value "D".
