@@ -0,0 +1,19 @@
+      *>-----------------------------------------------------------------
+      * RSHCPY1E - single sort-element layout: sort-key plus payload.
+      *
+      * Mirrors the OCCURS entry of RSHCPY1 one-for-one, for use by the
+      * sort routines' own working-storage temp fields (aux, swap,
+      * pivot, ...) and by file records that hold one element, so a
+      * whole element - key and payload together - can be MOVEd as one
+      * unit while comparisons are made on :elem:-key alone.
+      *
+      * Parameterised via REPLACE on:
+      *   :elem:            - the group name to generate
+      *   :elem-maxlen:     - PIC width of the sort key
+      *   :elem-paylen:     - PIC width of the payload carried with it
+      *   :elem-keypic:     - full PICTURE clause of the sort key, see
+      *                       RSHCPY1's :struct-keypic: - must match
+      *                       whatever the paired RSHCPY1 table uses
+      *>-----------------------------------------------------------------
+          15 :elem:-key     pic :elem-keypic:.
+          15 :elem:-payload pic x(:elem-paylen:).
