@@ -1,9 +1,28 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BUBLETST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SRTLOG is the same persistent run log SRTDRV appends to and
+      *> SRTRPT reports on - BUBLETST appends one entry per algorithm
+      *> it actually runs (so the auto-pick history it also reads here
+      *> keeps growing), and an absent SRTLOG (no runs logged yet) is
+      *> not an error, just a reason for auto-pick to fall back to a
+      *> fixed default.
+           select srt-log-file assign to SRTLOG
+               organization is line sequential
+               file status is srt-log-status.
        DATA DIVISION.
+       replace ==:maxlen:== by ==5==
+               ==:maxval:== by ==50000==
+               ==:paylen:== by ==20==
+               ==:keypic:== by ==9(5)==.
+       FILE SECTION.
+       fd  srt-log-file.
+       01  srt-log-rec.
+           copy RSHCPY3 replacing ==:logrec:== by ==srt-log-rec==
+                                  ==:logrec-maxlen:== by ==:maxlen:==.
        WORKING-STORAGE SECTION.
-       replace ==:maxlen:== by ==3==
-               ==:maxval:== by ==999==.
        01 i pic 9(:maxlen:).
        01 j pic 9(:maxlen:).
        01 curdate.
@@ -13,10 +32,46 @@
           05 frnd pic 9V99999999999 value zeroes.
           05 irnd pic 9(:maxlen:) value zeroes.
        01 len-from-param pic x(:maxlen:).
+       01 parm-len-num pic 9(:maxlen:) value 0.
+       01 decimal-point-count pic 9(02) value 0.
        01 max-len pic 9(:maxlen:) value :maxval:.
+      *> PARM-DATA is "<length> <pattern> <algo> <order>" - pattern is
+      *> an optional one-character data-pattern selector for gen-dta
+      *> (blank/A defaults to uniform random, matching the original
+      *> behaviour); algo is an optional one-character algorithm
+      *> selector (blank/X runs both, for comparison, matching the
+      *> original behaviour); order is an optional one-character
+      *> ascending/descending selector (blank/A defaults to ascending,
+      *> same convention as RSHCPY2 elsewhere).
+       01 mode-token pic x(01) value space.
+       01 algo-token pic x(01) value space.
+       01 order-token pic x(01) value space.
+       01 data-pattern pic x(01) value "A".
+           88 pattern-random    value "A" "a" space.
+           88 pattern-sorted    value "S" "s".
+           88 pattern-reverse   value "R" "r".
+           88 pattern-duplicate value "D" "d".
+           88 pattern-single    value "E" "e".
+       01 algo-mode pic x(01) value "X".
+           88 algo-quicksrt-only value "Q" "q".
+           88 algo-bublesrt-only value "B" "b".
+           88 algo-both          value "X" "x" space.
+           88 algo-auto-pick     value "P" "p".
+       01 srt-log-status pic x(02).
+           88 srt-log-ok value "00".
+           88 srt-log-not-found value "35".
+       01 log-eof-flag pic 9 binary value 0.
+           88 log-eof value 1.
+       01 qsort-hist-count pic 9(09) value 0.
+       01 qsort-hist-total pic 9(16) value 0.
+       01 bsort-hist-count pic 9(09) value 0.
+       01 bsort-hist-total pic 9(16) value 0.
+       01 qsort-hist-avg pic 9(16) value 0.
+       01 bsort-hist-avg pic 9(16) value 0.
        01 is-sorted-flag pic 9 binary.
            88 is-sorted value 1.
            88 is-not-sorted value 0.
+       01 log-algo-name pic x(08) value spaces.
        01 out-line pic x(80) value spaces.
        01 time-measure.
            05 start-time.
@@ -28,10 +83,15 @@
            05 delta-time pic 9(16).
        copy RSHCPY1 replacing ==:struct:== by ==dta==
                               ==:struct-maxlen:== by ==:maxlen:==
-                              ==:struct-maxoccurs:== by ==:maxval:==.
-       copy RSHCPY1 replacing ==:struct:== by ==aux-dta== 
+                              ==:struct-maxoccurs:== by ==:maxval:==
+                              ==:struct-paylen:== by ==:paylen:==
+                              ==:struct-keypic:== by ==:keypic:==.
+       copy RSHCPY1 replacing ==:struct:== by ==aux-dta==
                               ==:struct-maxlen:== by ==:maxlen:==
-                              ==:struct-maxoccurs:== by ==:maxval:==.
+                              ==:struct-maxoccurs:== by ==:maxval:==
+                              ==:struct-paylen:== by ==:paylen:==
+                              ==:struct-keypic:== by ==:keypic:==.
+       copy RSHCPY2 replacing ==:order:== by ==sort-order==.
        LINKAGE SECTION.
        01  PARM-BUFFER.
           05  PARM-LENGTH         pic S9(4) comp.
@@ -41,12 +101,85 @@
            display "----START----"
            display "-------------"
 
-           move PARM-DATA(1:PARM-LENGTH) to len-from-param
-           COMPUTE max-len = LENGTH OF dta-grp / LENGTH OF dta-elem
+           move spaces to len-from-param
+           move spaces to mode-token
+           move spaces to algo-token
+           move spaces to order-token
+           unstring PARM-DATA(1:PARM-LENGTH) delimited by space
+              into len-from-param mode-token algo-token order-token
+           end-unstring
+           if mode-token = space
+           then
+              move "A" to data-pattern
+           else
+              move mode-token to data-pattern
+           end-if
+           if algo-token = space
+           then
+              move "X" to algo-mode
+           else
+              move algo-token to algo-mode
+           end-if
+           if order-token = "D" or order-token = "d"
+           then
+              set sort-order-descending to true
+           end-if
+           move dta-maxocc to max-len
 
            DISPLAY "PARM is " len-from-param
            display "max-len = " max-len
-           if len-from-param > max-len
+
+      *> the length portion of PARM-DATA has to be a plain,
+      *> non-negative, non-zero number before it can drive the
+      *> VARYING loop that fills dta-elem below - a malformed
+      *> job-control card (blank, text, a sign, ...) fails fast here
+      *> with return-code 20, distinct from the existing 16 ("too
+      *> big") case, rather than however COBOL happens to interpret
+      *> the garbage once it is trusted as a numeric length. len-from-
+      *> param is UNSTRING's left-justified, trailing-space-padded
+      *> token, so testing it with IS NOT NUMERIC would require every
+      *> trailing pad character to be a digit too - even an ordinary
+      *> short value like "100" would fail that test. FUNCTION
+      *> TEST-NUMVAL validates the token as a legitimate NUMVAL
+      *> argument, trailing spaces and all, without demanding the
+      *> whole field be filled with digits; the leading-character
+      *> check below catches a sign (not a valid digit, so a negative
+      *> PARM is still rejected) and a decimal point (a sort length
+      *> has to be a whole number, which NUMVAL alone would allow).
+           if len-from-param(1:1) = "-" or len-from-param(1:1) = "+"
+           then
+              display "PARM length is not numeric: " len-from-param
+              move 20 to RETURN-CODE
+              GOBACK
+           end-if
+
+           if function test-numval(len-from-param) not = 0
+              or len-from-param = spaces
+           then
+              display "PARM length is not numeric: " len-from-param
+              move 20 to RETURN-CODE
+              GOBACK
+           end-if
+
+           move 0 to decimal-point-count
+           inspect len-from-param tallying decimal-point-count
+              for all "."
+           if decimal-point-count > 0
+           then
+              display "PARM length is not numeric: " len-from-param
+              move 20 to RETURN-CODE
+              GOBACK
+           end-if
+
+           compute parm-len-num = function numval(len-from-param)
+           if parm-len-num = 0
+           then
+              display "PARM length must be greater than zero"
+              move 20 to RETURN-CODE
+              GOBACK
+           end-if
+
+           if parm-len-num > max-len
            THEN
               display "PARM is too big"
               display " max len is " max-len
@@ -57,77 +190,116 @@
               GOBACK
            end-if.
 
-           move len-from-param to dta-len
+           move parm-len-num to dta-len
+           if pattern-single
+           then
+              move 1 to dta-len
+           end-if
            display "dta-len is " dta-len
+           display "data-pattern is " data-pattern
+
+           if algo-auto-pick
+           then
+              perform pick-algorithm
+           end-if
+           display "algo-mode is " algo-mode
 
            PERFORM seed-random.
            display "dta-len is " dta-len
-           PERFORM test after VARYING i from 1 by 1 until i >= dta-len
-              perform gen-random
-      *       if dta-len not = 999
-      *       then
-      *         display "abort due to error:"
-      *         display "dta-len is " dta-len
-      *         display "i is " i
-      *         display "frnd is " frnd
-      *         display "irnd is " irnd
-      *         goback
-      *       end-if
-              move irnd to dta-elem(i)
-           END-PERFORM
+           evaluate true
+              when pattern-sorted
+                 perform varying i from 1 by 1 until i > dta-len
+                    move i to dta-key(i)
+                 end-perform
+              when pattern-reverse
+                 perform varying i from 1 by 1 until i > dta-len
+                    compute dta-key(i) = dta-len - i + 1
+                 end-perform
+              when pattern-duplicate
+                 perform gen-random
+                 perform varying i from 1 by 1 until i > dta-len
+                    move irnd to dta-key(i)
+                 end-perform
+              when pattern-single
+                 perform gen-random
+                 move irnd to dta-key(1)
+              when other
+                 PERFORM test after VARYING i from 1 by 1
+                                    until i >= dta-len
+                    perform gen-random
+                    move irnd to dta-key(i)
+                 END-PERFORM
+           end-evaluate
            display "dta-len is " dta-len
-           COMPUTE max-len = LENGTH OF dta-grp / LENGTH OF dta-elem
+           move dta-maxocc to max-len
 
            display "before sort (" max-len ", " dta-len ")"
       *    perform display-dta
 
            move dta to aux-dta
 
-           move function CURRENT-DATE to start-time
-           call "QUICKSRT" using dta
-           move function CURRENT-DATE to end-time
-           if RETURN-CODE = 0
+           if algo-quicksrt-only or algo-both
            then
-              display "sorted with qsort"
-              set is-sorted to true
-              perform check-sorted
-              if is-sorted
+              move function CURRENT-DATE to start-time
+              call "QUICKSRT" using dta, sort-order
+              move function CURRENT-DATE to end-time
+              compute delta-time = end-time-num - start-time-num
+              if RETURN-CODE = 0
               then
-                 display "qsort successfull"
+                 display "sorted with qsort"
+                 set is-sorted to true
+                 perform check-sorted
+                 if is-sorted
+                 then
+                    display "qsort successfull"
+                 else
+                    display "qsort failed"
+                 end-if
               else
-                 display "qsort failed"
+                 display "failed with code: " RETURN-CODE
+                 set is-not-sorted to true
               end-if
-           else
-              display "failed with code: " RETURN-CODE
-           end-if
-           compute delta-time = end-time-num - start-time-num
 
-           perform display-dta
+              move "QUICKSRT" to log-algo-name
+              perform 3000-write-log
 
-           display "duration: " delta-time
+              perform display-dta
 
+              display "duration: " delta-time
+           end-if
 
-           move aux-dta to dta
-
-           move function CURRENT-DATE to start-time
-           call "BUBLESRT" using dta
-           move function CURRENT-DATE to end-time
-           if RETURN-CODE = 0
+           if algo-bublesrt-only or algo-both
            then
-              display "sorted with bublesrt"
-              set is-sorted to true
-              perform check-sorted
-              if is-sorted
+              if algo-both
+              then
+                 move aux-dta to dta
+              end-if
+
+              move function CURRENT-DATE to start-time
+              call "BUBLESRT" using dta, sort-order
+              move function CURRENT-DATE to end-time
+              compute delta-time = end-time-num - start-time-num
+              if RETURN-CODE = 0
               then
-                 display "bsort successfull"
+                 display "sorted with bublesrt"
+                 set is-sorted to true
+                 perform check-sorted
+                 if is-sorted
+                 then
+                    display "bsort successfull"
+                 else
+                    display "bsort failed"
+                 end-if
               else
-                 display "bsort failed"
+                 display "failed with code: " RETURN-CODE
+                 set is-not-sorted to true
               end-if
-           else
-              display "failed with code: " RETURN-CODE
+
+              move "BUBLESRT" to log-algo-name
+              perform 3000-write-log
+
+              display "duration: " delta-time
            end-if
-           compute delta-time = end-time-num - start-time-num
-           display "duration: " delta-time
 
            display "-----------"
            display "----END----"
@@ -135,6 +307,75 @@
 
            goback.
 
+       pick-algorithm section.
+      *> auto-pick (algo-mode "P") resolves to a concrete QUICKSRT-only
+      *> or BUBLESRT-only choice before any sorting happens, based on
+      *> which algorithm has historically run faster for SRTLOG runs
+      *> of a similar size - anything from half to double this run's
+      *> dta-len, close enough to be a fair comparison without
+      *> requiring an exact length match, which a real production
+      *> volume rarely repeats exactly. Absent SRTLOG, or with no
+      *> history for either algorithm at that size, falls back to
+      *> QUICKSRT.
+           move 0 to qsort-hist-count
+           move 0 to qsort-hist-total
+           move 0 to bsort-hist-count
+           move 0 to bsort-hist-total
+           move "Q" to algo-mode
+
+           open input srt-log-file
+           if srt-log-ok
+           then
+              move 0 to log-eof-flag
+              perform test after until log-eof
+                 read srt-log-file
+                    at end
+                       set log-eof to true
+                    not at end
+                       if srt-log-rec-length >= dta-len / 2
+                          and srt-log-rec-length <= dta-len * 2
+                       then
+                          if srt-log-rec-algo = "QUICKSRT"
+                          then
+                             add 1 to qsort-hist-count
+                             add srt-log-rec-elapsed
+                                to qsort-hist-total
+                          end-if
+                          if srt-log-rec-algo = "BUBLESRT"
+                          then
+                             add 1 to bsort-hist-count
+                             add srt-log-rec-elapsed
+                                to bsort-hist-total
+                          end-if
+                       end-if
+                 end-read
+              end-perform
+              close srt-log-file
+
+              if qsort-hist-count > 0
+              then
+                 compute qsort-hist-avg =
+                    qsort-hist-total / qsort-hist-count
+              end-if
+              if bsort-hist-count > 0
+              then
+                 compute bsort-hist-avg =
+                    bsort-hist-total / bsort-hist-count
+              end-if
+
+              display "auto-pick: qsort avg=" qsort-hist-avg
+                      " (" qsort-hist-count " runs), bsort avg="
+                      bsort-hist-avg " (" bsort-hist-count " runs)"
+
+              if bsort-hist-count > 0
+                 and (qsort-hist-count = 0
+                      or bsort-hist-avg < qsort-hist-avg)
+              then
+                 move "B" to algo-mode
+              end-if
+           end-if
+           continue.
+
        gen-random section.
            compute frnd = function RANDOM
            move frnd(4:3) to irnd.
@@ -145,13 +386,44 @@
            compute frnd = Function RANDOM (curdate-num-part)
            continue.
 
+       3000-write-log section.
+      *> SRTLOG is append-only across runs - EXTEND onto the existing
+      *> file, or OUTPUT to create it the first time it is missing.
+      *> Same convention SRTDRV's own 3000-write-log uses.
+           open extend srt-log-file
+           if srt-log-not-found
+           then
+              open output srt-log-file
+           end-if
+           move spaces to srt-log-rec
+           move function CURRENT-DATE(1:16) to srt-log-rec-timestamp
+           move dta-len to srt-log-rec-length
+           move log-algo-name to srt-log-rec-algo
+           move delta-time to srt-log-rec-elapsed
+           if is-sorted
+           then
+              set srt-log-rec-sort-ok to true
+           else
+              set srt-log-rec-sort-bad to true
+           end-if
+           write srt-log-rec
+           close srt-log-file
+           continue.
+
        check-sorted section.
            set is-sorted to true
            perform varying i from 1 by 1 until i >= dta-len
-             if not (dta-elem(i) <= dta-elem(i + 1))
+             if sort-order-ascending
+                and dta-key(i) > dta-key(i + 1)
+             then
+                set is-not-sorted to true
+                EXIT PERFORM
+             end-if
+             if sort-order-descending
+                and dta-key(i) < dta-key(i + 1)
              then
-              set is-not-sorted to true
-              EXIT PERFORM
+                set is-not-sorted to true
+                EXIT PERFORM
              end-if
            end-perform
            continue.
@@ -166,8 +438,8 @@
                  move spaces to out-line
                  move 1 to j
               else
-                 move dta-elem(i) to out-line(j:LENGTH OF dta-elem(i))
+                 move dta-key(i) to out-line(j:LENGTH OF dta-key(i))
                  add 4 to j
               end-if
            END-PERFORM
-           continue.
\ No newline at end of file
+           continue.
