@@ -0,0 +1,44 @@
+      *>-----------------------------------------------------------------
+      * RSHCPY1 - common sort-table layout, shared by BUBLESRT,
+      *           QUICKSRT and their callers.
+      *
+      * Each table entry (:struct:-elem) is a small group - sort key
+      * plus payload (see RSHCPY1E) - so that when QUICKSRT/BUBLESRT
+      * reorder the table, the rest of the business record travels
+      * with its key instead of having to be re-associated afterwards.
+      *
+      * Parameterised via REPLACE on:
+      *   :struct:           - the 01-level group name to generate
+      *                        (e.g. dta, aux-dta)
+      *   :struct-maxlen:    - PIC width of the sort key and of the
+      *                        length counter
+      *   :struct-maxoccurs: - compiled table capacity ceiling (OCCURS
+      *                        upper bound); :struct:-maxocc carries
+      *                        this same value at run time so callers
+      *                        can check it without recompiling
+      *   :struct-paylen:    - PIC width of the payload carried
+      *                        alongside each key
+      *   :struct-keypic:    - full PICTURE clause of the sort key,
+      *                        e.g. "9(:struct-maxlen:)" for a numeric
+      *                        key or "x(:struct-maxlen:)" for an
+      *                        alphanumeric one. BUBLESRT/QUICKSRT's
+      *                        comparisons and MOVEs never care which
+      *                        kind :struct:-key holds, so the same
+      *                        compiled sort routines serve numeric or
+      *                        alphanumeric business keys purely by
+      *                        what a caller supplies here - no second
+      *                        copy of the sort logic is needed.
+      *
+      * :struct:-len drives the table's actual, run-time size via
+      * OCCURS DEPENDING ON - callers size the table to the volume on
+      * hand instead of always carrying the full compiled ceiling.
+      *>-----------------------------------------------------------------
+       01 :struct:.
+          05 :struct:-len pic 9(:struct-maxlen:).
+          05 :struct:-maxocc pic 9(:struct-maxlen:)
+                              value :struct-maxoccurs:.
+          05 :struct:-grp.
+             10 :struct:-elem occurs 1 to :struct-maxoccurs: times
+                               depending on :struct:-len.
+                15 :struct:-key pic :struct-keypic:.
+                15 :struct:-payload pic x(:struct-paylen:).
