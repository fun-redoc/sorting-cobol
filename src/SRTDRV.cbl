@@ -0,0 +1,362 @@
+      *>-----------------------------------------------------------------
+      * SRTDRV - file-driven batch entry point for QUICKSRT/BUBLESRT.
+      *
+      * Reads a sequential file of sort elements into the dta table
+      * using the same RSHCPY1 linkage convention BUBLESRT/QUICKSRT
+      * already use, calls the requested sort routine, and writes the
+      * sorted elements back out to a sequential output file.
+      *
+      * PARM layout (same shape as BUBLETST's PARM-BUFFER):
+      *   PARM-DATA = "<algo> <order>" - algo is "QUICKSRT" or
+      *               "BUBLESRT" (defaults to QUICKSRT when
+      *               blank/unrecognised); order is an optional
+      *               one-character ascending/descending selector,
+      *               "A"/"D" (defaults to ascending), same convention
+      *               as RSHCPY2 and MERGESRT's own PARM-DATA.
+      *
+      * SRTCFG is an optional, one-record run-time config file: if
+      * present, its CFG-MAX-LEN caps how many input records this run
+      * will accept, without having to recompile dta's compiled
+      * ceiling (dta-maxocc, from RSHCPY1). Absent SRTCFG, the run is
+      * bounded by dta-maxocc alone.
+      *
+      * SRTLOG is a persistent run log - one record is appended per
+      * execution, carrying the timestamp, record count, algorithm
+      * used, elapsed time and whether the output actually came back
+      * sorted, so SRTRPT can trend BUBLESRT vs QUICKSRT performance
+      * over time.
+      *
+      * SRTCKPT is the checkpoint/restart file for large-volume runs.
+      * Loading and sorting a volume that already fits in dta happens
+      * fast enough in memory to just redo on a restart, so the
+      * checkpoint only ever informs how far output-writing got to -
+      * every :ckptint: output records written, the count so far is
+      * saved to SRTCKPT. SRTOUT itself is always rewritten from
+      * record one out of dta (already sorted, in memory, so
+      * regenerating any of it costs nothing); a checkpoint found at
+      * the start of a run is just a display of how much of that
+      * rewrite is "nothing new", not a reason to skip or append to
+      * SRTOUT as found on disk, since a real abend can leave more on
+      * disk than the last checkpoint confirmed. The checkpoint is
+      * reset once a run completes cleanly.
+      *>-----------------------------------------------------------------
+       identification division.
+       program-id. srtdrv.
+       environment division.
+       input-output section.
+       file-control.
+           select srt-in-file assign to SRTIN
+               organization is line sequential.
+           select srt-out-file assign to SRTOUT
+               organization is line sequential.
+           select srt-cfg-file assign to SRTCFG
+               organization is line sequential
+               file status is srt-cfg-status.
+           select srt-log-file assign to SRTLOG
+               organization is line sequential
+               file status is srt-log-status.
+           select srt-ckpt-file assign to SRTCKPT
+               organization is line sequential
+               file status is srt-ckpt-status.
+       data division.
+       replace ==:maxlen:== by ==5==
+               ==:maxval:== by ==50000==
+               ==:paylen:== by ==20==
+               ==:ckptint:== by ==1000==
+               ==:keypic:== by ==9(5)==.
+       file section.
+       fd  srt-in-file.
+       01  srt-in-rec.
+           copy RSHCPY1E replacing ==:elem:== by ==srt-in-rec==
+                                   ==:elem-maxlen:== by ==:maxlen:==
+                                   ==:elem-paylen:== by ==:paylen:==
+                                   ==:elem-keypic:== by ==:keypic:==.
+       fd  srt-out-file.
+       01  srt-out-rec.
+           copy RSHCPY1E replacing ==:elem:== by ==srt-out-rec==
+                                   ==:elem-maxlen:== by ==:maxlen:==
+                                   ==:elem-paylen:== by ==:paylen:==
+                                   ==:elem-keypic:== by ==:keypic:==.
+       fd  srt-cfg-file.
+       01  srt-cfg-rec.
+           05  cfg-max-len pic 9(:maxlen:).
+           05  filler pic x(75).
+       fd  srt-log-file.
+       01  srt-log-rec.
+           copy RSHCPY3 replacing ==:logrec:== by ==srt-log-rec==
+                                  ==:logrec-maxlen:== by ==:maxlen:==.
+       fd  srt-ckpt-file.
+       01  srt-ckpt-rec.
+           05  ckpt-written-count pic 9(:maxlen:).
+           05  filler pic x(75).
+       working-storage section.
+       01 i pic 9(:maxlen:).
+       01 algo-name pic x(8) value "QUICKSRT".
+       01 order-token pic x(01) value space.
+       01 in-eof-flag pic 9 binary value 0.
+           88 in-eof value 1.
+       01 srt-cfg-status pic x(02).
+           88 srt-cfg-ok value "00".
+           88 srt-cfg-not-found value "35".
+       01 srt-log-status pic x(02).
+           88 srt-log-ok value "00".
+           88 srt-log-not-found value "35".
+       01 srt-ckpt-status pic x(02).
+           88 srt-ckpt-ok value "00".
+           88 srt-ckpt-not-found value "35".
+       01 restart-count pic 9(:maxlen:) value 0.
+       01 run-max-len pic 9(:maxlen:).
+       01 is-sorted-flag pic 9 binary.
+           88 is-sorted value 1.
+           88 is-not-sorted value 0.
+       01 time-measure.
+           05 start-time.
+              10 start-time-num pic 9(16).
+              10 start-time-discard pic x(5).
+           05 end-time.
+              10 end-time-num pic 9(16).
+              10 end-time-discard pic x(5).
+           05 delta-time pic 9(16).
+       copy RSHCPY1 replacing ==:struct:== by ==dta==
+                              ==:struct-maxlen:== by ==:maxlen:==
+                              ==:struct-maxoccurs:== by ==:maxval:==
+                              ==:struct-paylen:== by ==:paylen:==
+                              ==:struct-keypic:== by ==:keypic:==.
+       copy RSHCPY2 replacing ==:order:== by ==sort-order==.
+       linkage section.
+       01  PARM-BUFFER.
+          05  PARM-LENGTH         pic S9(4) comp.
+          05  PARM-DATA           pic X(256).
+       procedure division using PARM-BUFFER.
+       0000-mainline section.
+           display "in srtdrv"
+           if PARM-LENGTH > 0
+           then
+              move spaces to algo-name
+              move spaces to order-token
+              unstring PARM-DATA(1:PARM-LENGTH) delimited by space
+                 into algo-name order-token
+              end-unstring
+              if order-token = "D" or order-token = "d"
+              then
+                 set sort-order-descending to true
+              end-if
+           end-if
+
+           perform 0500-load-config
+           perform 0600-load-checkpoint
+
+           perform 1000-load-input
+
+           if dta-len = 0
+           then
+              perform 5000-write-empty-output
+      *> SRTOUT was just freshly created empty - any restart-count
+      *> still sitting in SRTCKPT from an earlier interrupted run now
+      *> points past what SRTOUT actually holds (nothing), so it has
+      *> to be cleared here the same as 2000-write-output clears it
+      *> after a normal completed run.
+              perform 2600-clear-checkpoint
+              set is-sorted to true
+              move 0 to delta-time
+              perform 3000-write-log
+              move 0 to return-code
+              goback
+           end-if
+
+           move function CURRENT-DATE to start-time
+           if algo-name = "BUBLESRT"
+           then
+              call "BUBLESRT" using dta, sort-order
+           else
+              move "QUICKSRT" to algo-name
+              call "QUICKSRT" using dta, sort-order
+           end-if
+           move function CURRENT-DATE to end-time
+           compute delta-time = end-time-num - start-time-num
+
+           if return-code not = 0
+           then
+              display "sort failed, return-code = " return-code
+              set is-not-sorted to true
+              perform 3000-write-log
+              goback
+           end-if
+
+           perform 4000-check-sorted
+           perform 3000-write-log
+           perform 2000-write-output
+
+           move 0 to return-code
+           goback.
+
+       0500-load-config section.
+           move dta-maxocc to run-max-len
+           open input srt-cfg-file
+           if srt-cfg-ok
+           then
+              read srt-cfg-file
+                 at end
+                    continue
+                 not at end
+                    if cfg-max-len > 0
+                    then
+                       move cfg-max-len to run-max-len
+                    end-if
+              end-read
+              close srt-cfg-file
+           end-if
+           if run-max-len > dta-maxocc
+           then
+              display "SRTCFG requests " run-max-len
+                       " but compiled ceiling is " dta-maxocc
+              move 16 to return-code
+              goback
+           end-if
+           continue.
+
+       0600-load-checkpoint section.
+           move 0 to restart-count
+           open input srt-ckpt-file
+           if srt-ckpt-ok
+           then
+              read srt-ckpt-file
+                 at end
+                    continue
+                 not at end
+                    move ckpt-written-count to restart-count
+                    display "restarting - " restart-count
+                            " output records already written"
+              end-read
+              close srt-ckpt-file
+           end-if
+           continue.
+
+       1000-load-input section.
+           move 0 to dta-len
+           open input srt-in-file
+           move 0 to in-eof-flag
+           perform test after until in-eof
+              read srt-in-file
+                 at end
+                    set in-eof to true
+                 not at end
+                    if dta-len >= run-max-len
+                    then
+                       display "input exceeds configured max length "
+                               run-max-len
+                       move 16 to return-code
+                       close srt-in-file
+                       goback
+                    end-if
+                    add 1 to dta-len
+                    move srt-in-rec to dta-elem(dta-len)
+              end-read
+           end-perform
+           close srt-in-file
+           display "loaded " dta-len " elements"
+           continue.
+
+       2000-write-output section.
+      *> a stale SRTCKPT left behind for a larger prior run (e.g. an
+      *> operator reruns against a smaller SRTIN without clearing
+      *> SRTCKPT) must not be trusted as-is - resuming past the
+      *> current run's own dta-len would write nothing at all and
+      *> still report success, so any checkpoint at or beyond dta-len
+      *> is treated the same as no checkpoint.
+           if restart-count >= dta-len
+           then
+              move 0 to restart-count
+           end-if
+
+      *> restart-count only reflects the LAST checkpoint
+      *> (:ckptint: records apart) - it is not a record of how much of
+      *> SRTOUT a real abend actually flushed before it happened, so
+      *> anything beyond it already sitting on disk is unconfirmed and
+      *> cannot be trusted. OPEN EXTEND-ing straight onto that file
+      *> would resume past the confirmed point but leave whatever
+      *> unconfirmed records are already there in place, duplicating
+      *> them. OPEN OUTPUT always starts SRTOUT empty instead, and the
+      *> whole file - confirmed prefix included - is rewritten from
+      *> dta, which already holds every sorted element in memory, so
+      *> regenerating the confirmed prefix costs nothing beyond the
+      *> write itself.
+           open output srt-out-file
+           perform varying i from 1 by 1 until i > dta-len
+              move dta-elem(i) to srt-out-rec
+              write srt-out-rec
+              if function mod(i :ckptint:) = 0
+              then
+                 perform 2500-write-checkpoint
+              end-if
+           end-perform
+           close srt-out-file
+           perform 2600-clear-checkpoint
+           display "wrote " dta-len " elements"
+           continue.
+
+       2500-write-checkpoint section.
+           open output srt-ckpt-file
+           move spaces to srt-ckpt-rec
+           move i to ckpt-written-count
+           write srt-ckpt-rec
+           close srt-ckpt-file
+           continue.
+
+       2600-clear-checkpoint section.
+           open output srt-ckpt-file
+           move spaces to srt-ckpt-rec
+           move 0 to ckpt-written-count
+           write srt-ckpt-rec
+           close srt-ckpt-file
+           continue.
+
+       5000-write-empty-output section.
+           open output srt-out-file
+           close srt-out-file
+           display "SRTDRV: empty input, wrote empty output"
+           continue.
+
+       3000-write-log section.
+      *> SRTLOG is append-only across runs - EXTEND onto the existing
+      *> file, or OUTPUT to create it the first time it is missing.
+           open extend srt-log-file
+           if srt-log-not-found
+           then
+              open output srt-log-file
+           end-if
+           move spaces to srt-log-rec
+           move function CURRENT-DATE(1:16) to srt-log-rec-timestamp
+           move dta-len to srt-log-rec-length
+           move algo-name to srt-log-rec-algo
+           move delta-time to srt-log-rec-elapsed
+           if is-sorted
+           then
+              set srt-log-rec-sort-ok to true
+           else
+              set srt-log-rec-sort-bad to true
+           end-if
+           write srt-log-rec
+           close srt-log-file
+           continue.
+
+       4000-check-sorted section.
+           set is-sorted to true
+           if dta-len > 1
+           then
+              perform varying i from 1 by 1 until i >= dta-len
+                 if sort-order-ascending
+                    and dta-key(i) > dta-key(i + 1)
+                 then
+                    set is-not-sorted to true
+                    exit perform
+                 end-if
+                 if sort-order-descending
+                    and dta-key(i) < dta-key(i + 1)
+                 then
+                    set is-not-sorted to true
+                    exit perform
+                 end-if
+              end-perform
+           end-if
+           continue.
