@@ -0,0 +1,31 @@
+      *>-----------------------------------------------------------------
+      * RSHCPY3 - SRTLOG run-log record, shared by SRTDRV (writer) and
+      *           SRTRPT (reader).
+      *
+      * One record is appended per sort execution:
+      *   LOG-TIMESTAMP  - FUNCTION CURRENT-DATE numeric part
+      *                     (YYYYMMDDHHMMSSss), when the run finished
+      *   LOG-LENGTH     - number of elements sorted (dta-len)
+      *   LOG-ALGO       - algorithm(s) run, e.g. "QUICKSRT" or
+      *                    "BUBLESRT" or "BOTH"
+      *   LOG-ELAPSED    - elapsed time in the same units as
+      *                    LOG-TIMESTAMP's difference (hundredths of a
+      *                    second), end-time minus start-time
+      *   LOG-SORTED     - "Y"/"N" - did check-sorted confirm the
+      *                    output was actually in order
+      *
+      * Parameterised via REPLACE on:
+      *   :logrec:        - prefix used to build each field name (the
+      *                     01-level record itself is declared by the
+      *                     caller, e.g. the FD it is copied into)
+      *   :logrec-maxlen: - PIC width of LOG-LENGTH (matches the
+      *                     sort tables' own :struct-maxlen:)
+      *>-----------------------------------------------------------------
+          05 :logrec:-timestamp pic 9(16).
+          05 :logrec:-length    pic 9(:logrec-maxlen:).
+          05 :logrec:-algo      pic x(08).
+          05 :logrec:-elapsed   pic 9(16).
+          05 :logrec:-sorted    pic x(01).
+             88 :logrec:-sort-ok  value "Y".
+             88 :logrec:-sort-bad value "N".
+          05 filler              pic x(20).
