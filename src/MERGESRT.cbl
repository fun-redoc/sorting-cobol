@@ -0,0 +1,515 @@
+      *>-----------------------------------------------------------------
+      * MERGESRT - external (balanced two-way) merge sort, for input
+      * files too large for QUICKSRT/BUBLESRT's in-memory dta table.
+      *
+      * Phase 1 (distribute): SRTIN is read in chunks of up to
+      * dta-maxocc elements; each chunk is sorted in memory with
+      * QUICKSRT and written out as one self-describing run (a header
+      * record carrying the run's length, followed by that many data
+      * records) into one of two work files, MSWRK1/MSWRK2, alternating
+      * chunk by chunk.
+      *
+      * Phase 2 (merge): as long as more than one run remains, each
+      * pass reads the current pair of source work files run by run,
+      * merges each pair of runs (or simply carries a leftover unpaired
+      * run through unchanged) into a new, twice-as-long run, written
+      * alternately to the other pair of work files (MSWRK3/MSWRK4, or
+      * back to MSWRK1/MSWRK2 the next pass, and so on), halving the
+      * number of runs every pass until one remains.
+      *
+      * That final run is then copied - data records only, header
+      * stripped - to SRTOUT, giving the same sorted-output-file shape
+      * SRTDRV produces, just without ever holding the whole file in
+      * working storage at once.
+      *
+      * PARM-DATA, if supplied, is a single order flag ("A"/"D",
+      * default ascending) - same convention as RSHCPY2 elsewhere.
+      *>-----------------------------------------------------------------
+       identification division.
+       program-id. mergesrt.
+       environment division.
+       input-output section.
+       file-control.
+           select srt-in-file assign to SRTIN
+               organization is line sequential.
+           select srt-out-file assign to SRTOUT
+               organization is line sequential.
+           select mswrk1-file assign to MSWRK1
+               organization is line sequential.
+           select mswrk2-file assign to MSWRK2
+               organization is line sequential.
+           select mswrk3-file assign to MSWRK3
+               organization is line sequential.
+           select mswrk4-file assign to MSWRK4
+               organization is line sequential.
+       data division.
+       replace ==:maxlen:== by ==5==
+               ==:maxval:== by ==50000==
+               ==:paylen:== by ==20==
+               ==:keypic:== by ==9(5)==
+               ==:bodyfill:== by ==16==.
+       file section.
+       fd  srt-in-file.
+       01  srt-in-rec.
+           copy RSHCPY1E replacing ==:elem:== by ==srt-in-rec==
+                                   ==:elem-maxlen:== by ==:maxlen:==
+                                   ==:elem-paylen:== by ==:paylen:==
+                                   ==:elem-keypic:== by ==:keypic:==.
+       fd  srt-out-file.
+       01  srt-out-rec.
+           copy RSHCPY1E replacing ==:elem:== by ==srt-out-rec==
+                                   ==:elem-maxlen:== by ==:maxlen:==
+                                   ==:elem-paylen:== by ==:paylen:==
+                                   ==:elem-keypic:== by ==:keypic:==.
+       fd  mswrk1-file.
+       01  mswrk1-rec.
+           copy RSHCPY5 replacing ==:wrec:== by ==mswrk1-rec==
+                                  ==:wrec-keypic:== by ==:keypic:==
+                                  ==:wrec-paylen:== by ==:paylen:==
+                                  ==:wrec-bodyfill:== by ==:bodyfill:==.
+       fd  mswrk2-file.
+       01  mswrk2-rec.
+           copy RSHCPY5 replacing ==:wrec:== by ==mswrk2-rec==
+                                  ==:wrec-keypic:== by ==:keypic:==
+                                  ==:wrec-paylen:== by ==:paylen:==
+                                  ==:wrec-bodyfill:== by ==:bodyfill:==.
+       fd  mswrk3-file.
+       01  mswrk3-rec.
+           copy RSHCPY5 replacing ==:wrec:== by ==mswrk3-rec==
+                                  ==:wrec-keypic:== by ==:keypic:==
+                                  ==:wrec-paylen:== by ==:paylen:==
+                                  ==:wrec-bodyfill:== by ==:bodyfill:==.
+       fd  mswrk4-file.
+       01  mswrk4-rec.
+           copy RSHCPY5 replacing ==:wrec:== by ==mswrk4-rec==
+                                  ==:wrec-keypic:== by ==:keypic:==
+                                  ==:wrec-paylen:== by ==:paylen:==
+                                  ==:wrec-bodyfill:== by ==:bodyfill:==.
+       working-storage section.
+       01 i pic 9(:maxlen:).
+       01 in-eof-flag pic 9 binary value 0.
+           88 in-eof value 1.
+       01 total-runs pic 9(09) value 0.
+       01 new-total-runs pic 9(09) value 0.
+       01 dist-target-id pic 9(01) value 1.
+       01 src-a-id pic 9(01).
+       01 src-b-id pic 9(01).
+       01 dst-a-id pic 9(01).
+       01 dst-b-id pic 9(01).
+       01 cur-dst-id pic 9(01).
+       01 final-run-file-id pic 9(01).
+       01 file-op-id pic 9(01).
+       01 op-eof-flag pic 9 binary.
+           88 op-eof value 1.
+       01 ms-buf.
+           copy RSHCPY5 replacing ==:wrec:== by ==ms-buf==
+                                  ==:wrec-keypic:== by ==:keypic:==
+                                  ==:wrec-paylen:== by ==:paylen:==
+                                  ==:wrec-bodyfill:== by ==:bodyfill:==.
+       01 run-a-total pic 9(09).
+       01 run-a-remaining pic 9(09).
+       01 have-run-a pic 9 binary.
+           88 run-a-active value 1.
+       01 src-a-eof-flag pic 9 binary.
+           88 src-a-eof value 1.
+       01 elem-a.
+           copy RSHCPY1E replacing ==:elem:== by ==elem-a==
+                                   ==:elem-maxlen:== by ==:maxlen:==
+                                   ==:elem-paylen:== by ==:paylen:==
+                                   ==:elem-keypic:== by ==:keypic:==.
+       01 run-b-total pic 9(09).
+       01 run-b-remaining pic 9(09).
+       01 have-run-b pic 9 binary.
+           88 run-b-active value 1.
+       01 src-b-eof-flag pic 9 binary.
+           88 src-b-eof value 1.
+       01 elem-b.
+           copy RSHCPY1E replacing ==:elem:== by ==elem-b==
+                                   ==:elem-maxlen:== by ==:maxlen:==
+                                   ==:elem-paylen:== by ==:paylen:==
+                                   ==:elem-keypic:== by ==:keypic:==.
+       01 merged-len pic 9(09).
+       copy RSHCPY1 replacing ==:struct:== by ==dta==
+                              ==:struct-maxlen:== by ==:maxlen:==
+                              ==:struct-maxoccurs:== by ==:maxval:==
+                              ==:struct-paylen:== by ==:paylen:==
+                              ==:struct-keypic:== by ==:keypic:==.
+       copy RSHCPY2 replacing ==:order:== by ==sort-order==.
+       linkage section.
+       01  PARM-BUFFER.
+          05  PARM-LENGTH         pic S9(4) comp.
+          05  PARM-DATA           pic X(256).
+       procedure division using PARM-BUFFER.
+       0000-mainline section.
+           display "in mergesrt"
+           if PARM-LENGTH > 0 and PARM-DATA(1:1) = "D"
+           then
+              set sort-order-descending to true
+           end-if
+
+           perform 1000-distribute-runs
+
+           evaluate true
+              when total-runs = 0
+                 perform 5000-write-empty-output
+              when total-runs = 1
+                 move 1 to final-run-file-id
+                 perform 5100-copy-single-run-to-output
+              when other
+                 move 1 to src-a-id
+                 move 2 to src-b-id
+                 move 3 to dst-a-id
+                 move 4 to dst-b-id
+                 perform until total-runs <= 1
+                    perform 2100-merge-one-pass
+                    move new-total-runs to total-runs
+                    if total-runs > 1
+                       perform 2900-swap-src-dst
+                    end-if
+                 end-perform
+                 perform 5100-copy-single-run-to-output
+           end-evaluate
+
+           display "MERGESRT: done"
+           move 0 to return-code
+           goback.
+
+      *>-----------------------------------------------------------------
+      * phase 1 - split SRTIN into sorted runs on MSWRK1/MSWRK2
+      *>-----------------------------------------------------------------
+       1000-distribute-runs section.
+           move 1 to dist-target-id
+           move 1 to file-op-id
+           perform 9110-open-output-by-id
+           move 2 to file-op-id
+           perform 9110-open-output-by-id
+           open input srt-in-file
+           move 0 to in-eof-flag
+           move 0 to total-runs
+
+           perform 1100-fill-chunk
+           perform until dta-len = 0
+              call "QUICKSRT" using dta, sort-order
+              if return-code not = 0
+                 display "MERGESRT: in-memory run sort failed, rc="
+                         return-code
+                 move 16 to return-code
+                 goback
+              end-if
+              perform 1200-write-run
+              add 1 to total-runs
+              if dist-target-id = 1
+                 move 2 to dist-target-id
+              else
+                 move 1 to dist-target-id
+              end-if
+              perform 1100-fill-chunk
+           end-perform
+
+           close srt-in-file
+           move 1 to file-op-id
+           perform 9120-close-by-id
+           move 2 to file-op-id
+           perform 9120-close-by-id
+           display "MERGESRT: distributed " total-runs " run(s)"
+           continue.
+
+       1100-fill-chunk section.
+           move 0 to dta-len
+           perform until dta-len >= dta-maxocc or in-eof
+              read srt-in-file
+                 at end
+                    set in-eof to true
+                 not at end
+                    add 1 to dta-len
+                    move srt-in-rec to dta-elem(dta-len)
+              end-read
+           end-perform
+           continue.
+
+       1200-write-run section.
+           move dist-target-id to file-op-id
+           move "H" to ms-buf-type
+           move spaces to ms-buf-body
+           move dta-len to ms-buf-run-length
+           perform 9300-write-by-id
+           perform varying i from 1 by 1 until i > dta-len
+              move "D" to ms-buf-type
+              move dta-elem(i) to ms-buf-elem
+              perform 9300-write-by-id
+           end-perform
+           continue.
+
+      *>-----------------------------------------------------------------
+      * phase 2 - repeatedly merge run pairs until one run remains
+      *>-----------------------------------------------------------------
+       2100-merge-one-pass section.
+           move dst-a-id to file-op-id
+           perform 9110-open-output-by-id
+           move dst-b-id to file-op-id
+           perform 9110-open-output-by-id
+           move src-a-id to file-op-id
+           perform 9100-open-input-by-id
+           move src-b-id to file-op-id
+           perform 9100-open-input-by-id
+
+           move dst-a-id to cur-dst-id
+           move 0 to new-total-runs
+           move 0 to src-a-eof-flag
+           move 0 to src-b-eof-flag
+           perform 2110-try-read-run-a
+           perform 2120-try-read-run-b
+           perform until not run-a-active and not run-b-active
+              perform 2200-merge-pair-into-output
+              add 1 to new-total-runs
+              if cur-dst-id = dst-a-id
+                 move dst-b-id to cur-dst-id
+              else
+                 move dst-a-id to cur-dst-id
+              end-if
+              perform 2110-try-read-run-a
+              perform 2120-try-read-run-b
+           end-perform
+
+           move src-a-id to file-op-id
+           perform 9120-close-by-id
+           move src-b-id to file-op-id
+           perform 9120-close-by-id
+           move dst-a-id to file-op-id
+           perform 9120-close-by-id
+           move dst-b-id to file-op-id
+           perform 9120-close-by-id
+
+      *> output runs alternate starting on dst-a-id, so the last one
+      *> written landed on dst-a-id when the run count is odd, dst-b-id
+      *> when it's even - this tells 5100 where to find the final run
+      *> once new-total-runs settles at 1.
+           if function mod(new-total-runs 2) = 1
+              move dst-a-id to final-run-file-id
+           else
+              move dst-b-id to final-run-file-id
+           end-if
+           display "MERGESRT: merge pass produced " new-total-runs
+                   " run(s)"
+           continue.
+
+       2110-try-read-run-a section.
+           if src-a-eof
+              move 0 to run-a-total
+              move 0 to have-run-a
+           else
+              move src-a-id to file-op-id
+              perform 9200-read-by-id
+              if op-eof
+                 set src-a-eof to true
+                 move 0 to run-a-total
+                 move 0 to have-run-a
+              else
+                 move ms-buf-run-length to run-a-total
+                 move ms-buf-run-length to run-a-remaining
+                 perform 2115-advance-elem-a
+              end-if
+           end-if
+           continue.
+
+       2115-advance-elem-a section.
+           if run-a-remaining > 0
+              move src-a-id to file-op-id
+              perform 9200-read-by-id
+              move ms-buf-elem to elem-a
+              subtract 1 from run-a-remaining
+              move 1 to have-run-a
+           else
+              move 0 to have-run-a
+           end-if
+           continue.
+
+       2120-try-read-run-b section.
+           if src-b-eof
+              move 0 to run-b-total
+              move 0 to have-run-b
+           else
+              move src-b-id to file-op-id
+              perform 9200-read-by-id
+              if op-eof
+                 set src-b-eof to true
+                 move 0 to run-b-total
+                 move 0 to have-run-b
+              else
+                 move ms-buf-run-length to run-b-total
+                 move ms-buf-run-length to run-b-remaining
+                 perform 2125-advance-elem-b
+              end-if
+           end-if
+           continue.
+
+       2125-advance-elem-b section.
+           if run-b-remaining > 0
+              move src-b-id to file-op-id
+              perform 9200-read-by-id
+              move ms-buf-elem to elem-b
+              subtract 1 from run-b-remaining
+              move 1 to have-run-b
+           else
+              move 0 to have-run-b
+           end-if
+           continue.
+
+      *> merges the pair of runs already positioned in elem-a/elem-b
+      *> (either side may be absent - an unpaired leftover run is just
+      *> copied straight through) into one new run on cur-dst-id.
+       2200-merge-pair-into-output section.
+           compute merged-len = run-a-total + run-b-total
+           move cur-dst-id to file-op-id
+           move "H" to ms-buf-type
+           move spaces to ms-buf-body
+           move merged-len to ms-buf-run-length
+           perform 9300-write-by-id
+           perform until not run-a-active and not run-b-active
+              if run-a-active and run-b-active
+                 evaluate true
+                    when sort-order-ascending
+                         and elem-a-key not > elem-b-key
+                       perform 2210-emit-elem-a
+                    when sort-order-descending
+                         and elem-a-key not < elem-b-key
+                       perform 2210-emit-elem-a
+                    when other
+                       perform 2220-emit-elem-b
+                 end-evaluate
+              else
+                 if run-a-active
+                    perform 2210-emit-elem-a
+                 else
+                    perform 2220-emit-elem-b
+                 end-if
+              end-if
+           end-perform
+           continue.
+
+       2210-emit-elem-a section.
+           move cur-dst-id to file-op-id
+           move "D" to ms-buf-type
+           move elem-a to ms-buf-elem
+           perform 9300-write-by-id
+           perform 2115-advance-elem-a
+           continue.
+
+       2220-emit-elem-b section.
+           move cur-dst-id to file-op-id
+           move "D" to ms-buf-type
+           move elem-b to ms-buf-elem
+           perform 9300-write-by-id
+           perform 2125-advance-elem-b
+           continue.
+
+       2900-swap-src-dst section.
+           if src-a-id = 1
+              move 3 to src-a-id
+              move 4 to src-b-id
+              move 1 to dst-a-id
+              move 2 to dst-b-id
+           else
+              move 1 to src-a-id
+              move 2 to src-b-id
+              move 3 to dst-a-id
+              move 4 to dst-b-id
+           end-if
+           continue.
+
+      *>-----------------------------------------------------------------
+      * final output - copy the one surviving run to SRTOUT
+      *>-----------------------------------------------------------------
+       5000-write-empty-output section.
+           open output srt-out-file
+           close srt-out-file
+           display "MERGESRT: empty input, wrote empty output"
+           continue.
+
+       5100-copy-single-run-to-output section.
+           move final-run-file-id to file-op-id
+           perform 9100-open-input-by-id
+           open output srt-out-file
+
+      *> the surviving run's leading header record carries its run
+      *> length, not an element - read and discard it before copying
+      *> the data records that follow.
+           move final-run-file-id to file-op-id
+           perform 9200-read-by-id
+           move final-run-file-id to file-op-id
+           perform 9200-read-by-id
+           perform until op-eof
+              move ms-buf-elem to srt-out-rec
+              write srt-out-rec
+              move final-run-file-id to file-op-id
+              perform 9200-read-by-id
+           end-perform
+
+           close srt-out-file
+           move final-run-file-id to file-op-id
+           perform 9120-close-by-id
+           display "MERGESRT: wrote merged output"
+           continue.
+
+      *>-----------------------------------------------------------------
+      * generic open/read/write/close by work-file id (1-4), so the
+      * distribute and merge logic above doesn't have to be written
+      * out four times over for MSWRK1 through MSWRK4.
+      *>-----------------------------------------------------------------
+       9100-open-input-by-id section.
+           evaluate file-op-id
+              when 1 open input mswrk1-file
+              when 2 open input mswrk2-file
+              when 3 open input mswrk3-file
+              when 4 open input mswrk4-file
+           end-evaluate
+           continue.
+
+       9110-open-output-by-id section.
+           evaluate file-op-id
+              when 1 open output mswrk1-file
+              when 2 open output mswrk2-file
+              when 3 open output mswrk3-file
+              when 4 open output mswrk4-file
+           end-evaluate
+           continue.
+
+       9120-close-by-id section.
+           evaluate file-op-id
+              when 1 close mswrk1-file
+              when 2 close mswrk2-file
+              when 3 close mswrk3-file
+              when 4 close mswrk4-file
+           end-evaluate
+           continue.
+
+       9200-read-by-id section.
+           move 0 to op-eof-flag
+           evaluate file-op-id
+              when 1
+                 read mswrk1-file into ms-buf
+                    at end set op-eof to true
+                 end-read
+              when 2
+                 read mswrk2-file into ms-buf
+                    at end set op-eof to true
+                 end-read
+              when 3
+                 read mswrk3-file into ms-buf
+                    at end set op-eof to true
+                 end-read
+              when 4
+                 read mswrk4-file into ms-buf
+                    at end set op-eof to true
+                 end-read
+           end-evaluate
+           continue.
+
+       9300-write-by-id section.
+           evaluate file-op-id
+              when 1 write mswrk1-rec from ms-buf
+              when 2 write mswrk2-rec from ms-buf
+              when 3 write mswrk3-rec from ms-buf
+              when 4 write mswrk4-rec from ms-buf
+           end-evaluate
+           continue.
