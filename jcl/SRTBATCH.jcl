@@ -0,0 +1,58 @@
+//SRTBATCH JOB (ACCTNO),'SORT BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* SRTBATCH - nightly batch stream for the sort suite.
+//*
+//* STEP010 BUBLETST - pre-flight regression check: generates its
+//*         own test data and runs it through both QUICKSRT and
+//*         BUBLESRT, RC 16 if either algorithm's own safety
+//*         checks trip (stack overflow, oversized request, ...).
+//* STEP020 SRTDRV   - the production sort: loads SRTIN, calls
+//*         the requested algorithm, writes SRTOUT, and appends a
+//*         run to SRTLOG. Runs only if STEP010 completed clean.
+//* STEP030 SRTRPT   - trends SRTLOG into a BUBLESRT vs QUICKSRT
+//*         comparison report. Runs only if STEP020 completed
+//*         clean, since a report off a failed sort's log entry
+//*         isn't worth the step.
+//*
+//* SRTCFG is optional - SRTDRV runs with the compiled-in max record
+//* count when it is DUMMY (as shipped below) or otherwise missing,
+//* and only needs a real DSN when a run has to cap the record count
+//* below that ceiling without a recompile.
+//*
+//* Update this stream's SRTIN/SRTCFG DSNs per run; SRTOUT, SRTLOG
+//* and SRTCKPT are expected to persist across runs (DISP=MOD) so a
+//* restart can resume mid-output. To resubmit after an abend in
+//* STEP020, just rerun this same JCL unchanged: SRTOUT's partial
+//* records and SRTCKPT's last checkpointed count are both still
+//* there (MOD disposition does not delete them), and SRTDRV picks
+//* up from restart-count on its own. Only a deliberate fresh run
+//* (not a restart) should have SRTOUT/SRTCKPT cleared out first.
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=BUBLETST,PARM='00100 A'
+//STEPLIB  DD DISP=SHR,DSN=PROD.SORT.LOADLIB
+//SRTLOG   DD DISP=(MOD,CATLG,CATLG),DSN=PROD.SORT.RUNLOG,
+//            SPACE=(TRK,(10,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=66,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=SRTDRV,PARM='QUICKSRT',COND=(0,NE,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PROD.SORT.LOADLIB
+//SRTIN    DD DISP=SHR,DSN=PROD.SORT.INPUT
+//SRTOUT   DD DISP=(MOD,CATLG,CATLG),DSN=PROD.SORT.OUTPUT,
+//            SPACE=(TRK,(50,20),RLSE),
+//            DCB=(RECFM=FB,LRECL=25,BLKSIZE=0)
+//SRTCFG   DD DUMMY
+//SRTLOG   DD DISP=(MOD,CATLG,CATLG),DSN=PROD.SORT.RUNLOG,
+//            SPACE=(TRK,(10,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=66,BLKSIZE=0)
+//SRTCKPT  DD DISP=(MOD,CATLG,CATLG),DSN=PROD.SORT.CKPT,
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=SRTRPT,COND=(0,NE,STEP020)
+//STEPLIB  DD DISP=SHR,DSN=PROD.SORT.LOADLIB
+//SRTLOG   DD DISP=SHR,DSN=PROD.SORT.RUNLOG
+//SRTRPTO  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
